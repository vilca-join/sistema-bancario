@@ -0,0 +1,120 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch nocturno de conciliacion. Por cada cuenta en
+      *          cuentas.dat suma depositos/retiros/intereses en
+      *          transacciones.dat y compara ese total contra el
+      *          Account-Balance real, imprimiendo toda cuenta donde
+      *          no coincidan (saldo corrupto o transaccion huerfana).
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. conciliacion-saldos.
+      *Aca se Describe el entorno: Archivos, Dispositivos, etc.
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *AccountFile es SEQUENTIAL, igual que en sistema-bancario.cbl.
+           SELECT OPTIONAL AccountFile ASSIGN TO "cuentas.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL TransactionFile ASSIGN TO "transacciones.dat"
+               ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+           COPY ACCTREC.
+       FD  TransactionFile.
+           COPY TRANREC.
+      *Aqui encontramos las variables que se usan durante la ejecucion.
+       WORKING-STORAGE SECTION.
+       01  Ws-EOF-Cuentas           PIC X VALUE 'N'.
+           88 End-Of-Cuentas        VALUE 'Y'.
+       01  Ws-EOF-Trans             PIC X VALUE 'N'.
+           88 End-Of-Trans          VALUE 'Y'.
+
+       01  Ws-Trans-Total           PIC S9(7)V99 VALUE 0.
+       01  Ws-Saldo-Edit            PIC -Z(7)9.99.
+       01  Ws-Total-Edit            PIC -Z(7)9.99.
+       01  Ws-Cuentas-Revisadas     PIC 9(5) VALUE 0.
+       01  Ws-Cuentas-Con-Error     PIC 9(5) VALUE 0.
+
+      *Aqui empezamos a desarrollar la logica del programa.
+       PROCEDURE DIVISION.
+       Main-Conciliacion.
+           DISPLAY "======CONCILIACION DE SALDOS======"
+           OPEN INPUT AccountFile
+           MOVE 'N' TO Ws-EOF-Cuentas
+           PERFORM UNTIL End-Of-Cuentas
+               READ AccountFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF-Cuentas
+                   NOT AT END
+                       PERFORM Conciliar-Cuenta
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+
+           DISPLAY "-----------------------------------"
+           DISPLAY "Cuentas revisadas: ", Ws-Cuentas-Revisadas
+           DISPLAY "Cuentas con diferencias: ",
+               Ws-Cuentas-Con-Error
+           STOP RUN.
+
+       Conciliar-Cuenta.
+           ADD 1 TO Ws-Cuentas-Revisadas
+           PERFORM Sumar-Transacciones-Cuenta
+           IF Ws-Trans-Total NOT = Account-Balance
+               ADD 1 TO Ws-Cuentas-Con-Error
+               MOVE Account-Balance TO Ws-Saldo-Edit
+               MOVE Ws-Trans-Total TO Ws-Total-Edit
+               DISPLAY "DIFERENCIA -> Cuenta: ", Account-ID
+               DISPLAY "   Saldo en cuentas.dat:       ",
+                   Ws-Saldo-Edit
+               DISPLAY "   Total en transacciones.dat: ",
+                   Ws-Total-Edit
+           END-IF.
+
+       Sumar-Transacciones-Cuenta.
+           MOVE 0 TO Ws-Trans-Total
+           OPEN INPUT TransactionFile
+           MOVE 'N' TO Ws-EOF-Trans
+           PERFORM UNTIL End-Of-Trans
+               READ TransactionFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF-Trans
+                   NOT AT END
+                       IF Trans-Account-ID = Account-ID
+                           PERFORM Acumular-Transaccion
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile.
+
+       Acumular-Transaccion.
+           EVALUATE TRUE
+               WHEN Deposit
+                   ADD Trans-Amount TO Ws-Trans-Total
+               WHEN Interest
+                   ADD Trans-Amount TO Ws-Trans-Total
+               WHEN Withdraw
+                   SUBTRACT Trans-Amount FROM Ws-Trans-Total
+               WHEN Reversal
+                   PERFORM Acumular-Reversa
+           END-EVALUATE.
+
+      *Una reversa deshace el efecto de la transaccion original: si
+      *esa original sumo (Deposito/Interes) la reversa resta, y si
+      *esa original resto (Retiro) la reversa suma. Trans-Reversed-Type
+      *evita tener que volver a buscar la transaccion original, lo que
+      *no se puede hacer aqui porque TransactionFile ya esta abierto.
+       Acumular-Reversa.
+           EVALUATE Trans-Reversed-Type
+               WHEN 'D'
+                   SUBTRACT Trans-Amount FROM Ws-Trans-Total
+               WHEN 'I'
+                   SUBTRACT Trans-Amount FROM Ws-Trans-Total
+               WHEN 'W'
+                   ADD Trans-Amount TO Ws-Trans-Total
+           END-EVALUATE.
