@@ -0,0 +1,16 @@
+      ******************************************************************
+      * AccountRecord - layout compartido de cuentas.dat.
+      * Usado por sistema-bancario.cbl y los programas batch
+      * (liquida-intereses.cbl, conciliacion-saldos.cbl) para que
+      * todos lean/escriban exactamente el mismo formato de registro.
+      * Account-Type distingue Ahorros (saldo minimo) de Corriente
+      * (cupo de sobregiro) para las reglas de Withdraw-Money.
+      ******************************************************************
+       01  AccountRecord.
+           05  Account-ID       PIC 9(5).
+           05  Account-Holder   PIC X(30).
+           05  Account-Balance  PIC S9(7)V99.
+           05  Account-Type     PIC X(1).
+               88 Ahorros       VALUE 'A'.
+               88 Corriente     VALUE 'C'.
+           05  Account-PIN      PIC 9(4).
