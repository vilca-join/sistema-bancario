@@ -0,0 +1,35 @@
+      ******************************************************************
+      * TransactionRecord - layout compartido de transacciones.dat.
+      * Usado por sistema-bancario.cbl y los programas batch
+      * (liquida-intereses.cbl, conciliacion-saldos.cbl) para que
+      * todos lean/escriban exactamente el mismo formato de registro.
+      * Los niveles 88 son condiciones de nivel (condition names):
+      * Deposit Value = 'D'
+      * Withdraw Value = 'W'
+      * Interest Value = 'I' (abono de intereses, liquida-intereses)
+      * Reversal Value = 'R' (Reverse-Transaction)
+      * Trans-Date/Trans-Time y Trans-Balance-After dejan a cada
+      * registro como pista de auditoria autosuficiente, sin tener
+      * que reproducir cuentas.dat para saber cuando ocurrio el
+      * movimiento ni que saldo dejo.
+      * Trans-Seq-No identifica cada registro de forma unica para que
+      * una reversa (Trans-Type 'R') pueda apuntar a la transaccion
+      * original via Trans-Reference. Trans-Reversed-Type copia el
+      * Trans-Type original para que un batch como
+      * conciliacion-saldos.cbl sepa si la reversa sumo o resto sin
+      * tener que volver a buscar la transaccion original.
+      ******************************************************************
+       01  TransactionRecord.
+           05  Trans-Seq-No        PIC 9(9).
+           05  Trans-Account-ID    PIC 9(5).
+           05  Trans-Type          PIC X(1).
+               88 Deposit          VALUE 'D'.
+               88 Withdraw         VALUE 'W'.
+               88 Interest         VALUE 'I'.
+               88 Reversal         VALUE 'R'.
+           05  Trans-Amount        PIC 9(7)V99.
+           05  Trans-Date          PIC 9(8).
+           05  Trans-Time          PIC 9(6).
+           05  Trans-Balance-After PIC S9(7)V99.
+           05  Trans-Reference     PIC 9(9).
+           05  Trans-Reversed-Type PIC X(1).
