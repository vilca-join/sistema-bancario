@@ -0,0 +1,107 @@
+      ******************************************************************
+      * Author:
+      * Date:
+      * Purpose: Batch de fin de mes que liquida intereses sobre el
+      *          saldo de cada cuenta en cuentas.dat y deja registrada
+      *          la liquidacion en transacciones.dat (Trans-Type 'I').
+      * Tectonics: cobc
+      ******************************************************************
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. liquida-intereses.
+      *Aca se Describe el entorno: Archivos, Dispositivos, etc.
+       ENVIRONMENT DIVISION.
+      ******************************************************************
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *AccountFile es SEQUENTIAL, igual que en sistema-bancario.cbl.
+           SELECT OPTIONAL AccountFile ASSIGN TO "cuentas.dat"
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL TransactionFile ASSIGN TO "transacciones.dat"
+               ORGANIZATION IS SEQUENTIAL.
+      ******************************************************************
+       DATA DIVISION.
+       FILE SECTION.
+       FD  AccountFile.
+           COPY ACCTREC.
+       FD  TransactionFile.
+           COPY TRANREC.
+      *Aqui encontramos las variables que se usan durante la ejecucion.
+       WORKING-STORAGE SECTION.
+      *Tasa de interes mensual aplicada sobre Account-Balance.
+       01  Ws-Tasa-Interes-Mensual  PIC V999 VALUE .005.
+       01  Ws-Interes-Calculado     PIC S9(7)V99.
+       01  Ws-Cuentas-Liquidadas    PIC 9(5) VALUE 0.
+       01  Ws-EOF-Cuentas           PIC X VALUE 'N'.
+           88 End-Of-Cuentas        VALUE 'Y'.
+
+      *Numeracion de transacciones: el batch tambien
+      *debe asignar Trans-Seq-No para que las liquidaciones de
+      *interes puedan ser referenciadas por una reversa igual que
+      *cualquier otra transaccion.
+       01  Ws-Max-Seq               PIC 9(9) VALUE 0.
+       01  Ws-EOF-Seq                PIC X VALUE 'N'.
+           88 End-Of-Seq-Scan       VALUE 'Y'.
+
+      *Aqui empezamos a desarrollar la logica del programa.
+       PROCEDURE DIVISION.
+       Main-Liquidacion.
+           DISPLAY "======LIQUIDACION DE INTERESES======"
+           OPEN I-O AccountFile
+           PERFORM Liquidar-Cuentas
+           CLOSE AccountFile
+           DISPLAY "Cuentas liquidadas: ", Ws-Cuentas-Liquidadas
+           STOP RUN.
+
+       Liquidar-Cuentas.
+           PERFORM UNTIL End-Of-Cuentas
+               READ AccountFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF-Cuentas
+                   NOT AT END
+                       PERFORM Liquidar-Cuenta
+               END-READ
+           END-PERFORM.
+
+       Liquidar-Cuenta.
+           COMPUTE Ws-Interes-Calculado ROUNDED =
+               Account-Balance * Ws-Tasa-Interes-Mensual
+           IF Ws-Interes-Calculado > 0
+               ADD Ws-Interes-Calculado TO Account-Balance
+               REWRITE AccountRecord
+               PERFORM Record-Interest-Transaction
+               ADD 1 TO Ws-Cuentas-Liquidadas
+               DISPLAY "Cuenta ", Account-ID, " abono de interes: ",
+                   Ws-Interes-Calculado
+           END-IF.
+
+       Record-Interest-Transaction.
+           PERFORM Get-Next-Trans-Seq
+           OPEN EXTEND TransactionFile
+           MOVE Ws-Max-Seq TO Trans-Seq-No
+           MOVE Account-ID TO Trans-Account-ID
+           MOVE 'I' TO Trans-Type
+           MOVE Ws-Interes-Calculado TO Trans-Amount
+           MOVE FUNCTION CURRENT-DATE(1:8) TO Trans-Date
+           MOVE FUNCTION CURRENT-DATE(9:6) TO Trans-Time
+           MOVE Account-Balance TO Trans-Balance-After
+           MOVE 0 TO Trans-Reference
+           MOVE SPACE TO Trans-Reversed-Type
+           WRITE TransactionRecord
+           CLOSE TransactionFile.
+
+       Get-Next-Trans-Seq.
+           MOVE 0 TO Ws-Max-Seq
+           OPEN INPUT TransactionFile
+           MOVE 'N' TO Ws-EOF-Seq
+           PERFORM UNTIL End-Of-Seq-Scan
+               READ TransactionFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF-Seq
+                   NOT AT END
+                       IF Trans-Seq-No > Ws-Max-Seq
+                           MOVE Trans-Seq-No TO Ws-Max-Seq
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+           ADD 1 TO Ws-Max-Seq.
