@@ -9,12 +9,17 @@
       *Aca se Describe el entorno: Archivos, Dispositivos, etc.
        ENVIRONMENT DIVISION.
       ******************************************************************
-      *Aqui declare "AccountFile" es un archivo secuencial.
-      *Palabra reservada OPTIONAL para que no reviente el programa.
+      *Aqui declaramos los archivos del programa.
+      *AccountFile queda SEQUENTIAL y todas las busquedas por
+      *Account-ID son barridos completos (igual que siempre fue
+      *TransactionFile). Palabra reservada OPTIONAL para que no
+      *reviente el programa si el archivo no existe todavia.
        INPUT-OUTPUT SECTION.
        FILE-CONTROL.
            SELECT OPTIONAL AccountFile ASSIGN TO "cuentas.dat"
-               ORGANISATION IS SEQUENTIAL.
+               ORGANIZATION IS SEQUENTIAL.
+           SELECT OPTIONAL AccountFileTmp ASSIGN TO "cuentas.tmp"
+               ORGANIZATION IS SEQUENTIAL.
            SELECT OPTIONAL TransactionFile ASSIGN TO "transacciones.dat"
                ORGANIZATION IS SEQUENTIAL.
       ******************************************************************
@@ -26,27 +31,34 @@
       *AccountRecord: es el registro que se lee
       *PIC Definimos el tipo y la longitud
        FD  AccountFile.
-       01  AccountRecord.
-           05  Account-ID       PIC 9(5).
-           05  Account-Holder   PIC X(30).
-           05  Account-Balance  PIC 9(7)V99.
+           COPY ACCTREC.
+      *AccountFileTmp es el archivo de trabajo que Delete-Account usa
+      *para reconstruir cuentas.dat sin la cuenta eliminada (un archivo
+      *SEQUENTIAL no soporta DELETE; hay que copiar todo menos esa
+      *cuenta a un archivo nuevo y luego reemplazar). AccountRecordTmp
+      *es un calco byte a byte de AccountRecord (49 bytes: 5+30+9+1+4)
+      *para poder copiarlo con un simple MOVE de grupo.
+       FD  AccountFileTmp.
+       01  AccountRecordTmp       PIC X(49).
       *Aqui se declaro un campo de un caracter y este tiene niveles
       *Los niveles 88 son condiciones de nivel 88(condition names):
       *Deposit Value = 'D'
       *Withdraw Values = 'W'
+      *Interest Value = 'I'
        FD  TransactionFile.
-       01  TransactionRecord.
-           05  Trans-Account-ID    PIC 9(5).
-           05  Trans-Type          PIC X(1).
-               88 Deposit          VALUE 'D'.
-               88 Withdraw         VALUE 'W'.
-           05  Trans-Amount        PIC 9(7)V99.
+           COPY TRANREC.
       *Aqui encontramos las variables que se usan durante la ejecucion.
        WORKING-STORAGE SECTION.
        01  Prompt-Account-ID       PIC X(25)
        VALUE "Ingrese ID de la cuenta: ".
        01  Prompt-Holder-Name      PIC X(28)
        VALUE "Ingrese nombre del titular: ".
+       01  Prompt-Account-Type     PIC X(40)
+       VALUE "Tipo de cuenta (A=Ahorros/C=Corriente): ".
+       01  Prompt-PIN              PIC X(25)
+       VALUE "Ingrese PIN (4 digitos): ".
+       01  Invalid-PIN             PIC X(36)
+       VALUE "PIN incorrecto, operacion cancelada.".
        01  Prompt-Amount           PIC X(25)
        VALUE "Ingrese monto: ".
        01  Invalid-Amount          PIC X(35)
@@ -55,40 +67,77 @@
        VALUE "Fondos insuficientes para realizar la transaccion.".
 
 
-       01  User-Option             PIC X.
+       01  User-Option             PIC X(2).
        01  Found-Account           PIC X VALUE 'N'.
        01  Account-Search-ID       PIC 9(5).
        01  Transaction-Amount      PIC 9(7)V99.
 
        01  Eof-Accounts            PIC X VALUE 'N'.
        01  Confirm-Delete          PIC X VALUE 'N'.
-       01  Ws-Saldo-Edit           PIC Z(7)9.99.
+       01  Ws-Force-Withdrawal     PIC X VALUE 'N'.
+       01  Ws-Saldo-Edit           PIC -Z(7)9.99.
+
+      *Reglas de retiro por tipo de cuenta.
+       01  Ws-Min-Balance-Ahorros  PIC S9(7)V99 VALUE 50.00.
+       01  Ws-Overdraft-Corriente  PIC S9(7)V99 VALUE 100.00.
+       01  Ws-Saldo-Minimo         PIC S9(7)V99.
+
+      *Verificacion de PIN.
+       01  Ws-PIN-Entered          PIC 9(4).
+       01  Ws-PIN-OK               PIC X VALUE 'N'.
        
        01  Ws-Search-ID            PIC 9(5).
        01  Ws-Found                PIC X VALUE 'N'.
            88 Id-Exists            VALUE 'Y'.
            88 Id-Does-Exist        VALUE 'N'.
-       01  Ws-EOF                  PIC X VALUES 'N'.
+       01  Ws-EOF                  PIC X VALUE 'N'.
            88 End-File             VALUE 'Y'.
            88 No-End               VALUE 'N'.
-           
+
+       01  Ws-Statement-Holder     PIC X(30).
+       01  Ws-Statement-Balance    PIC S9(7)V99.
+       01  Ws-Statement-Found      PIC X VALUE 'N'.
+       01  Ws-Trans-Count          PIC 9(5) VALUE 0.
+       01  Ws-Trans-Tipo-Desc      PIC X(12).
+
+       01  Ws-Search-Text          PIC X(30).
+       01  Ws-Search-Len           PIC 9(2).
+       01  Ws-Holder-Upper         PIC X(30).
+       01  Ws-Match-Found          PIC X VALUE 'N'.
+       01  Ws-Matches-Found        PIC 9(3) VALUE 0.
+       01  Ws-I                    PIC 9(2).
+
+      *Numeracion y reversa de transacciones.
+       01  Ws-Max-Seq              PIC 9(9) VALUE 0.
+       01  Ws-EOF-Seq              PIC X VALUE 'N'.
+           88 End-Of-Seq-Scan      VALUE 'Y'.
+       01  Ws-Trans-Reference      PIC 9(9) VALUE 0.
+       01  Ws-Trans-Reversed-Type  PIC X VALUE SPACE.
+       01  Ws-Trans-Type-Save      PIC X.
+       01  Ws-Reversal-Seq         PIC 9(9).
+       01  Ws-Original-Found       PIC X VALUE 'N'.
+       01  Ws-Original-Account-ID  PIC 9(5).
+       01  Ws-Original-Type        PIC X.
+       01  Ws-Original-Amount      PIC 9(7)V99.
+       01  Ws-Already-Reversed     PIC X VALUE 'N'.
+       01  Ws-Reversal-New-Balance PIC S9(7)V99.
+
 
       *Aqui empezamos a desarrollar la logica del programa.
        PROCEDURE DIVISION.
        Main-Login.
            PERFORM Display-Menu
-           PERFORM UNTIL User-Option = '7  '
+           PERFORM UNTIL User-Option = '11'
            PERFORM Process-Option
            PERFORM Display-Menu
            END-PERFORM.
            STOP RUN.
 
-       Validate-ID-In-File.           
+       Validate-ID-In-File.
            MOVE 'N' TO Ws-Found
-           MOVE 'N' TO Ws-EOF
-           
+
            OPEN INPUT AccountFile
-           
+           MOVE 'N' TO Ws-EOF
            PERFORM UNTIL End-File OR Id-Exists
                READ AccountFile
                    AT END
@@ -100,13 +149,36 @@
                END-READ
            END-PERFORM
            CLOSE AccountFile
+
+      *Un Account-ID cerrado con Delete-Account no puede reutilizarse:
+      *transacciones.dat conserva el historial de esa cuenta y un Id
+      *reciclado haria que Estado de cuenta y Reversar transaccion
+      *mezclaran los movimientos del dueno anterior con los de la
+      *cuenta nueva. Si el Id no esta activo se revisa si ya aparece
+      *en el historial de transacciones antes de darlo por libre.
+           IF Id-Does-Exist
+               OPEN INPUT TransactionFile
+               MOVE 'N' TO Ws-EOF
+               PERFORM UNTIL End-File OR Id-Exists
+                   READ TransactionFile
+                       AT END
+                           MOVE 'Y' TO Ws-EOF
+                       NOT AT END
+                           IF Trans-Account-ID = Ws-Search-ID
+                               MOVE 'Y' TO Ws-Found
+                           END-IF
+                   END-READ
+               END-PERFORM
+               CLOSE TransactionFile
+           END-IF
+
            IF Id-Exists
                DISPLAY "El Id existe: ", Ws-Search-ID
            ELSE
                DISPLAY "El Id no existe: ", Ws-Search-ID
            END-IF.
-           
-       
+
+
        Display-Menu.
            DISPLAY "========SISTEMA BANCARIO========"
            DISPLAY "1. Crear Cuenta"
@@ -115,7 +187,11 @@
            DISPLAY "4. Consultar saldo"
            DISPLAY "5. Listar cuentas"
            DISPLAY "6. Limpiar cuentas"
-           DISPLAY "7. Salir"
+           DISPLAY "7. Estado de cuenta"
+           DISPLAY "8. Eliminar cuenta"
+           DISPLAY "9. Buscar cuenta por nombre"
+           DISPLAY "10. Reversar transaccion"
+           DISPLAY "11. Salir"
            DISPLAY "Seleccione una opcion: "
            ACCEPT User-Option.
        Process-Option.
@@ -132,6 +208,14 @@
                    PERFORM List-Account
                WHEN '6'
                    PERFORM Clear-Account-File
+               WHEN '7'
+                   PERFORM Print-Account-Statement
+               WHEN '8'
+                   PERFORM Delete-Account
+               WHEN '9'
+                   PERFORM Search-By-Holder-Name
+               WHEN '10'
+                   PERFORM Reverse-Transaction
                WHEN OTHER
                    DISPLAY "Opcion no valida, intente de nuevo."
            END-EVALUATE.
@@ -152,10 +236,22 @@
            DISPLAY Prompt-Holder-Name
            ACCEPT Account-Holder
            MOVE 0 TO Account-Balance
+           PERFORM Ask-Account-Type
+           DISPLAY Prompt-PIN
+           ACCEPT Account-PIN
            WRITE AccountRecord
            DISPLAY "Cuenta creada exitosamente.", Account-ID.
            CLOSE AccountFile.
 
+       Ask-Account-Type.
+           DISPLAY Prompt-Account-Type
+           ACCEPT Account-Type
+           MOVE FUNCTION UPPER-CASE(Account-Type) TO Account-Type
+           IF NOT (Ahorros OR Corriente)
+               DISPLAY "Tipo invalido, se asume Ahorros."
+               MOVE 'A' TO Account-Type
+           END-IF.
+
        Deposit-Money.
            OPEN I-O AccountFile
            PERFORM Find-Account
@@ -166,6 +262,8 @@
                ADD Transaction-Amount TO Account-Balance
                REWRITE AccountRecord
                MOVE 'D' TO Trans-Type
+               MOVE 0 TO Ws-Trans-Reference
+               MOVE SPACE TO Ws-Trans-Reversed-Type
                PERFORM Record-Transaction
                DISPLAY "Deposito exitoso."
            ELSE
@@ -180,19 +278,33 @@
            OPEN I-O AccountFile
            PERFORM Find-Account
            IF Found-Account = 'Y'
-               DISPLAY Prompt-Amount
-               ACCEPT Transaction-Amount
-               IF Transaction-Amount > 0
-               AND Transaction-Amount <= Account-Balance
-                   SUBTRACT Transaction-Amount FROM Account-Balance
-                   MOVE 'W' TO Trans-Type
-                   PERFORM Record-Transaction
-                   REWRITE AccountRecord
-                   DISPLAY "Retiro exitoso."
-               ELSE IF Transaction-Amount > Account-Balance
-                   DISPLAY Insufficient-Funds
-               ELSE
-                   DISPLAY Invalid-Amount
+               PERFORM Verify-PIN
+               IF Ws-PIN-OK = 'Y'
+                   DISPLAY Prompt-Amount
+                   ACCEPT Transaction-Amount
+                   IF Corriente
+                       COMPUTE Ws-Saldo-Minimo =
+                           0 - Ws-Overdraft-Corriente
+                   ELSE
+                       MOVE Ws-Min-Balance-Ahorros TO Ws-Saldo-Minimo
+                   END-IF
+                   IF Transaction-Amount > 0
+                   AND (Account-Balance - Transaction-Amount)
+                       >= Ws-Saldo-Minimo
+                       SUBTRACT Transaction-Amount FROM
+                           Account-Balance
+                       MOVE 'W' TO Trans-Type
+                       MOVE 0 TO Ws-Trans-Reference
+                       MOVE SPACE TO Ws-Trans-Reversed-Type
+                       PERFORM Record-Transaction
+                       REWRITE AccountRecord
+                       DISPLAY "Retiro exitoso."
+                   ELSE IF Transaction-Amount > 0
+                       DISPLAY Insufficient-Funds
+                   ELSE
+                       DISPLAY Invalid-Amount
+                   END-IF
+                   END-IF
                END-IF
            ELSE
                DISPLAY "Cuenta no encontrada."
@@ -203,27 +315,44 @@
            OPEN I-O AccountFile
            PERFORM Find-Account
            IF Found-Account = 'Y'
-               MOVE Account-Balance TO Ws-Saldo-Edit
-               DISPLAY "Saldo actual de la cuenta: ", Ws-Saldo-Edit
+               PERFORM Verify-PIN
+               IF Ws-PIN-OK = 'Y'
+                   MOVE Account-Balance TO Ws-Saldo-Edit
+                   DISPLAY "Saldo actual de la cuenta: ",
+                       Ws-Saldo-Edit
+               END-IF
            ELSE
                DISPLAY "Cuenta no encontrada."
            END-IF.
            CLOSE AccountFile.
+
+       Verify-PIN.
+           DISPLAY Prompt-PIN
+           ACCEPT Ws-PIN-Entered
+           IF Ws-PIN-Entered = Account-PIN
+               MOVE 'Y' TO Ws-PIN-OK
+           ELSE
+               MOVE 'N' TO Ws-PIN-OK
+               DISPLAY Invalid-PIN
+           END-IF.
        Find-Account.
            MOVE 'N' TO Found-Account
            DISPLAY Prompt-Account-ID
            ACCEPT Account-Search-ID
-           PERFORM UNTIL Found-Account = 'Y'
-           READ AccountFile
-            AT END
-               DISPLAY "Cuenta no encontrada."
-               EXIT PERFORM
-            NOT AT END
-               IF Account-ID = Account-Search-ID
-                   MOVE 'Y' TO Found-Account
-               END-IF
+           MOVE 'N' TO Ws-EOF
+           PERFORM UNTIL End-File OR Found-Account = 'Y'
+               READ AccountFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF
+                   NOT AT END
+                       IF Account-ID = Account-Search-ID
+                           MOVE 'Y' TO Found-Account
+                       END-IF
                END-READ
-           END-PERFORM.
+           END-PERFORM
+           IF Found-Account = 'N'
+               DISPLAY "Cuenta no encontrada."
+           END-IF.
 
        List-Account.
            OPEN INPUT AccountFile
@@ -262,9 +391,375 @@
                DISPLAY "Operacion cancelada."
            END-IF.
 
+       Delete-Account.
+           DISPLAY Prompt-Account-ID
+           ACCEPT Ws-Search-ID
+           OPEN I-O AccountFile
+           MOVE 'N' TO Ws-Found
+           MOVE 'N' TO Ws-EOF
+           PERFORM UNTIL End-File OR Id-Exists
+               READ AccountFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF
+                   NOT AT END
+                       IF Account-ID = Ws-Search-ID
+                           MOVE 'Y' TO Ws-Found
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF Ws-Found = 'N'
+               DISPLAY "Cuenta no encontrada."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM Verify-PIN
+           IF Ws-PIN-OK = 'N'
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+
+           IF Account-Balance < 0
+               MOVE Account-Balance TO Ws-Saldo-Edit
+               DISPLAY "Saldo deudor: ", Ws-Saldo-Edit
+               DISPLAY "Debe cubrirse la deuda antes de cerrarla."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 'N' TO Ws-Force-Withdrawal
+           IF Account-Balance > 0
+               MOVE Account-Balance TO Ws-Saldo-Edit
+               DISPLAY "La cuenta tiene saldo: ", Ws-Saldo-Edit
+               DISPLAY "Retirar el saldo para poder cerrarla? SI/NO"
+               ACCEPT Confirm-Delete
+               IF Confirm-Delete = 'Y' OR Confirm-Delete = 'y'
+                   MOVE 'Y' TO Ws-Force-Withdrawal
+               ELSE
+                   DISPLAY "Operacion cancelada."
+                   CLOSE AccountFile
+                   EXIT PARAGRAPH
+               END-IF
+           END-IF
+
+           DISPLAY "Confirma el cierre de la cuenta? SI/NO"
+           ACCEPT Confirm-Delete
+           IF Confirm-Delete NOT = 'Y' AND Confirm-Delete NOT = 'y'
+               DISPLAY "Operacion cancelada."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+
+           IF Ws-Force-Withdrawal = 'Y'
+               MOVE Account-Balance TO Transaction-Amount
+               MOVE 0 TO Account-Balance
+               REWRITE AccountRecord
+               MOVE 'W' TO Trans-Type
+               MOVE 0 TO Ws-Trans-Reference
+               MOVE SPACE TO Ws-Trans-Reversed-Type
+               PERFORM Record-Transaction
+           END-IF
+           CLOSE AccountFile
+
+           PERFORM Rebuild-Account-File-Without-Target
+           DISPLAY "Cuenta eliminada.".
+
+      *cuentas.dat es SEQUENTIAL y no soporta DELETE; se reconstruye en
+      *cuentas.tmp copiando toda cuenta menos Ws-Search-ID y luego se
+      *reemplaza el archivo original con el reconstruido.
+       Rebuild-Account-File-Without-Target.
+           OPEN INPUT AccountFile
+           OPEN OUTPUT AccountFileTmp
+           MOVE 'N' TO Ws-EOF
+           PERFORM UNTIL End-File
+               READ AccountFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF
+                   NOT AT END
+                       IF Account-ID NOT = Ws-Search-ID
+                           MOVE AccountRecord TO AccountRecordTmp
+                           WRITE AccountRecordTmp
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+           CLOSE AccountFileTmp
+           CALL "CBL_DELETE_FILE" USING "cuentas.dat"
+           CALL "CBL_RENAME_FILE" USING "cuentas.tmp" "cuentas.dat".
+
+       Search-By-Holder-Name.
+           DISPLAY "Ingrese nombre o parte del nombre a buscar: "
+           ACCEPT Ws-Search-Text
+           MOVE FUNCTION UPPER-CASE(FUNCTION TRIM(Ws-Search-Text))
+               TO Ws-Search-Text
+           COMPUTE Ws-Search-Len =
+               FUNCTION LENGTH(FUNCTION TRIM(Ws-Search-Text))
+
+           IF Ws-Search-Len = 0
+               DISPLAY "Debe ingresar un nombre para buscar."
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE 0 TO Ws-Matches-Found
+           OPEN INPUT AccountFile
+           MOVE 'N' TO Ws-EOF
+           PERFORM UNTIL End-File
+               READ AccountFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF
+                   NOT AT END
+                       PERFORM Check-Holder-Match
+               END-READ
+           END-PERFORM
+           CLOSE AccountFile
+
+           IF Ws-Matches-Found = 0
+               DISPLAY "No se encontraron cuentas con ese nombre."
+           END-IF.
+
+       Check-Holder-Match.
+           MOVE FUNCTION UPPER-CASE(Account-Holder) TO Ws-Holder-Upper
+           MOVE 'N' TO Ws-Match-Found
+           PERFORM VARYING Ws-I FROM 1 BY 1
+               UNTIL Ws-I > (31 - Ws-Search-Len) OR Ws-Match-Found = 'Y'
+               IF Ws-Holder-Upper (Ws-I : Ws-Search-Len) =
+                   Ws-Search-Text (1 : Ws-Search-Len)
+                   MOVE 'Y' TO Ws-Match-Found
+               END-IF
+           END-PERFORM
+           IF Ws-Match-Found = 'Y'
+               ADD 1 TO Ws-Matches-Found
+               DISPLAY "ID: ", Account-ID, " | Titular: ",
+                   Account-Holder
+           END-IF.
+
+      *Trans-Type ya viene puesto por quien llama (Deposit-Money,
+      *Withdraw-Money, Delete-Account, Reverse-Transaction). Hay que
+      *guardarlo antes de Get-Next-Trans-Seq porque esa rutina lee
+      *TransactionFile y pisa TransactionRecord (incluido Trans-Type)
+      *con el ultimo registro existente que encuentra.
        Record-Transaction.
+           MOVE Trans-Type TO Ws-Trans-Type-Save
+           PERFORM Get-Next-Trans-Seq
            OPEN EXTEND TransactionFile
+           MOVE Ws-Max-Seq TO Trans-Seq-No
            MOVE Account-ID TO Trans-Account-ID
+           MOVE Ws-Trans-Type-Save TO Trans-Type
            MOVE Transaction-Amount TO Trans-Amount
+           MOVE FUNCTION CURRENT-DATE(1:8) TO Trans-Date
+           MOVE FUNCTION CURRENT-DATE(9:6) TO Trans-Time
+           MOVE Account-Balance TO Trans-Balance-After
+           MOVE Ws-Trans-Reference TO Trans-Reference
+           MOVE Ws-Trans-Reversed-Type TO Trans-Reversed-Type
            WRITE TransactionRecord
            CLOSE TransactionFile.
+
+      *Trans-Seq-No es el numero de transaccion que Reverse-Transaction
+      *pide para ubicar la transaccion original; se calcula como el
+      *maximo existente en transacciones.dat mas uno.
+       Get-Next-Trans-Seq.
+           MOVE 0 TO Ws-Max-Seq
+           OPEN INPUT TransactionFile
+           MOVE 'N' TO Ws-EOF-Seq
+           PERFORM UNTIL End-Of-Seq-Scan
+               READ TransactionFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF-Seq
+                   NOT AT END
+                       IF Trans-Seq-No > Ws-Max-Seq
+                           MOVE Trans-Seq-No TO Ws-Max-Seq
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+           ADD 1 TO Ws-Max-Seq.
+
+       Reverse-Transaction.
+           DISPLAY "Ingrese el numero de transaccion a reversar: "
+           ACCEPT Ws-Reversal-Seq
+           MOVE 'N' TO Ws-Original-Found
+           MOVE 'N' TO Ws-Already-Reversed
+           OPEN INPUT TransactionFile
+           MOVE 'N' TO Ws-EOF
+      *Hay que barrer todo el archivo (sin salir apenas se encuentre
+      *la transaccion original) porque una reversa anterior de ese
+      *mismo numero, si existe, fue escrita despues en
+      *transacciones.dat (es append-only) y quedaria sin revisar.
+           PERFORM UNTIL End-File
+               READ TransactionFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF
+                   NOT AT END
+                       IF Trans-Seq-No = Ws-Reversal-Seq
+                           MOVE 'Y' TO Ws-Original-Found
+                           MOVE Trans-Account-ID TO
+                               Ws-Original-Account-ID
+                           MOVE Trans-Type TO Ws-Original-Type
+                           MOVE Trans-Amount TO Ws-Original-Amount
+                       END-IF
+                       IF Reversal AND
+                           Trans-Reference = Ws-Reversal-Seq
+                           MOVE 'Y' TO Ws-Already-Reversed
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+
+           IF Ws-Original-Found = 'N'
+               DISPLAY "No se encontro esa transaccion."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF Ws-Already-Reversed = 'Y'
+               DISPLAY "Esa transaccion ya fue reversada antes."
+               EXIT PARAGRAPH
+           END-IF
+
+           IF Ws-Original-Type = 'R'
+               DISPLAY "No se puede reversar una reversa."
+               EXIT PARAGRAPH
+           END-IF
+
+           OPEN I-O AccountFile
+           MOVE 'N' TO Ws-Found
+           MOVE 'N' TO Ws-EOF
+           PERFORM UNTIL End-File OR Id-Exists
+               READ AccountFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF
+                   NOT AT END
+                       IF Account-ID = Ws-Original-Account-ID
+                           MOVE 'Y' TO Ws-Found
+                       END-IF
+               END-READ
+           END-PERFORM
+           IF Ws-Found = 'N'
+               DISPLAY "La cuenta de esa transaccion ya no existe."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM Verify-PIN
+           IF Ws-PIN-OK = 'N'
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+
+           IF Corriente
+               COMPUTE Ws-Saldo-Minimo = 0 - Ws-Overdraft-Corriente
+           ELSE
+               MOVE Ws-Min-Balance-Ahorros TO Ws-Saldo-Minimo
+           END-IF
+
+           EVALUATE Ws-Original-Type
+               WHEN 'D'
+                   COMPUTE Ws-Reversal-New-Balance =
+                       Account-Balance - Ws-Original-Amount
+               WHEN 'I'
+                   COMPUTE Ws-Reversal-New-Balance =
+                       Account-Balance - Ws-Original-Amount
+               WHEN 'W'
+                   COMPUTE Ws-Reversal-New-Balance =
+                       Account-Balance + Ws-Original-Amount
+           END-EVALUATE
+
+           IF Ws-Reversal-New-Balance < Ws-Saldo-Minimo
+               DISPLAY "La reversa dejaria la cuenta por debajo "
+                   "del minimo permitido."
+               CLOSE AccountFile
+               EXIT PARAGRAPH
+           END-IF
+
+           MOVE Ws-Reversal-New-Balance TO Account-Balance
+           REWRITE AccountRecord
+
+           MOVE Ws-Original-Amount TO Transaction-Amount
+           MOVE 'R' TO Trans-Type
+           MOVE Ws-Reversal-Seq TO Ws-Trans-Reference
+           MOVE Ws-Original-Type TO Ws-Trans-Reversed-Type
+           PERFORM Record-Transaction
+           CLOSE AccountFile
+           DISPLAY "Transaccion reversada exitosamente.".
+
+       Print-Account-Statement.
+           MOVE 'N' TO Ws-Statement-Found
+           DISPLAY Prompt-Account-ID
+           ACCEPT Ws-Search-ID
+
+           OPEN INPUT AccountFile
+           MOVE 'N' TO Ws-EOF
+           PERFORM UNTIL End-File OR Ws-Statement-Found = 'Y'
+               READ AccountFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF
+                   NOT AT END
+                       IF Account-ID = Ws-Search-ID
+                           MOVE 'Y' TO Ws-Statement-Found
+                           MOVE Account-Holder TO Ws-Statement-Holder
+                           MOVE Account-Balance TO Ws-Statement-Balance
+                       END-IF
+               END-READ
+           END-PERFORM
+
+           IF Ws-Statement-Found = 'N'
+               CLOSE AccountFile
+               DISPLAY "Cuenta no encontrada."
+               EXIT PARAGRAPH
+           END-IF
+
+           PERFORM Verify-PIN
+           CLOSE AccountFile
+           IF Ws-PIN-OK = 'N'
+               EXIT PARAGRAPH
+           END-IF
+
+           DISPLAY "======ESTADO DE CUENTA======"
+           DISPLAY "ID: ", Ws-Search-ID
+           DISPLAY "Titular: ", Ws-Statement-Holder
+           MOVE Ws-Statement-Balance TO Ws-Saldo-Edit
+           DISPLAY "Saldo actual: ", Ws-Saldo-Edit
+           DISPLAY "-----Movimientos-----"
+
+           MOVE 0 TO Ws-Trans-Count
+           OPEN INPUT TransactionFile
+           MOVE 'N' TO Ws-EOF
+           PERFORM UNTIL End-File
+               READ TransactionFile
+                   AT END
+                       MOVE 'Y' TO Ws-EOF
+                   NOT AT END
+                       IF Trans-Account-ID = Ws-Search-ID
+                           PERFORM Display-Statement-Line
+                           ADD 1 TO Ws-Trans-Count
+                       END-IF
+               END-READ
+           END-PERFORM
+           CLOSE TransactionFile
+
+           IF Ws-Trans-Count = 0
+               DISPLAY "No hay movimientos registrados para la cuenta."
+           END-IF.
+
+       Display-Statement-Line.
+           EVALUATE TRUE
+               WHEN Deposit
+                   MOVE "Deposito"  TO Ws-Trans-Tipo-Desc
+               WHEN Withdraw
+                   MOVE "Retiro"    TO Ws-Trans-Tipo-Desc
+               WHEN Interest
+                   MOVE "Interes"   TO Ws-Trans-Tipo-Desc
+               WHEN Reversal
+                   MOVE "Reversa"   TO Ws-Trans-Tipo-Desc
+               WHEN OTHER
+                   MOVE "Desconocido" TO Ws-Trans-Tipo-Desc
+           END-EVALUATE
+           MOVE Trans-Amount TO Ws-Saldo-Edit
+           DISPLAY "No. ", Trans-Seq-No, " | ", Ws-Trans-Tipo-Desc,
+               " | Monto: ", Ws-Saldo-Edit,
+               " | Fecha: ", Trans-Date, " ", Trans-Time
+           MOVE Trans-Balance-After TO Ws-Saldo-Edit
+           DISPLAY "   Saldo resultante: ", Ws-Saldo-Edit
+           IF Reversal
+               DISPLAY "   Reversa de la transaccion No. ",
+                   Trans-Reference
+           END-IF.
